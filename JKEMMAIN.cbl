@@ -0,0 +1,222 @@
+       ID DIVISION.
+       PROGRAM-ID. JKEMMAIN.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      *
+      * MAINTENANCE TRANSACTION FOR JKEMORT.MORTGAGE - ADDS, CHANGES
+      * AND DELETES A LENDER ROW BY COMPANY SO THE APPLICATION NO
+      * LONGER HAS TO BE BYPASSED TO KEEP RATES AND PHONE NUMBERS
+      * CURRENT.
+      *
+       01 INTERNAL-PROGRAM-VARIABLES.
+           05 EDIT-SW                         PIC X(01).
+              88 EDIT-IS-OK                          VALUE 'Y'.
+              88 EDIT-IS-BAD                         VALUE 'N'.
+
+           COPY MORTGAGE.
+
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       01 MNTCOMMAREA.
+           05 MNTFUNCTION                  PIC X(01).
+              88 MNT-ADD-FUNCTION                  VALUE 'A'.
+              88 MNT-CHANGE-FUNCTION               VALUE 'C'.
+              88 MNT-DELETE-FUNCTION               VALUE 'D'.
+           05 MNTCOMPANY                   PIC X(24).
+           05 MNTPHONE                     PIC X(13).
+           05 MNTRATE                      PIC S9(3)V9(3) COMP-3.
+           05 MNTLOAN                      PIC S9(9)V99   COMP-3.
+           05 MNTYEARS                     PIC S9(4)      COMP-3.
+           05 MNTLOANTYPE                  PIC X(02).
+           05 MNTMESSAGE                   PIC X(24).
+           05 MNTRC                        PIC X(12).
+
+       LINKAGE SECTION.
+       01 DFHCOMMAREA.
+           05 DFHMNTFUNCTION               PIC X(01).
+           05 DFHMNTCOMPANY                PIC X(24).
+           05 DFHMNTPHONE                  PIC X(13).
+           05 DFHMNTRATE                   PIC S9(3)V9(3) COMP-3.
+           05 DFHMNTLOAN                   PIC S9(9)V99   COMP-3.
+           05 DFHMNTYEARS                  PIC S9(4)      COMP-3.
+           05 DFHMNTLOANTYPE               PIC X(02).
+           05 DFHMNTMESSAGE                PIC X(24).
+           05 DFHMNTRC                     PIC X(12).
+
+       PROCEDURE DIVISION.
+
+           INITIALIZE MNTCOMMAREA.
+
+           MOVE LOW-VALUES TO MNTCOMMAREA.
+
+           IF EIBCALEN = LENGTH OF DFHCOMMAREA
+               MOVE DFHCOMMAREA TO MNTCOMMAREA
+           ELSE
+               MOVE 'COMMAREA LENGTH ERROR'  TO MNTMESSAGE
+               MOVE MNTCOMMAREA TO DFHCOMMAREA
+               EXEC CICS RETURN END-EXEC
+           END-IF.
+
+           PERFORM A100-EDIT-INPUT
+                THRU A100-EXIT.
+
+           IF EDIT-IS-OK
+              EVALUATE TRUE
+                 WHEN MNT-ADD-FUNCTION
+                    PERFORM A200-ADD-COMPANY
+                         THRU A200-EXIT
+                 WHEN MNT-CHANGE-FUNCTION
+                    PERFORM A300-CHANGE-COMPANY
+                         THRU A300-EXIT
+                 WHEN MNT-DELETE-FUNCTION
+                    PERFORM A400-DELETE-COMPANY
+                         THRU A400-EXIT
+              END-EVALUATE
+           END-IF.
+
+           MOVE MNTCOMMAREA TO DFHCOMMAREA.
+
+           EXEC CICS RETURN END-EXEC.
+
+       A100-EDIT-INPUT.
+
+      * VALIDATE THE FUNCTION CODE AND COMPANY KEY BEFORE TOUCHING
+      * JKEMORT.MORTGAGE.
+           SET EDIT-IS-OK TO TRUE.
+
+           IF NOT MNT-ADD-FUNCTION
+                AND NOT MNT-CHANGE-FUNCTION
+                AND NOT MNT-DELETE-FUNCTION
+              SET EDIT-IS-BAD TO TRUE
+              MOVE 'INVALID FUNCTION CODE'   TO MNTMESSAGE
+           END-IF.
+
+           IF EDIT-IS-OK
+              IF MNTCOMPANY = SPACES OR MNTCOMPANY = LOW-VALUES
+                 SET EDIT-IS-BAD TO TRUE
+                 MOVE 'COMPANY REQUIRED'        TO MNTMESSAGE
+              END-IF
+           END-IF.
+
+           IF EDIT-IS-OK
+              IF MNT-ADD-FUNCTION OR MNT-CHANGE-FUNCTION
+                 IF MNTRATE NOT NUMERIC OR MNTRATE <= ZERO
+                    SET EDIT-IS-BAD TO TRUE
+                    MOVE 'INVALID INPUT - RATE'    TO MNTMESSAGE
+                 END-IF
+              END-IF
+           END-IF.
+
+           IF EDIT-IS-OK
+              IF MNT-ADD-FUNCTION
+                 IF MNTLOAN NOT NUMERIC OR MNTLOAN <= ZERO
+                    SET EDIT-IS-BAD TO TRUE
+                    MOVE 'INVALID INPUT - LOAN'    TO MNTMESSAGE
+                 END-IF
+              END-IF
+           END-IF.
+
+           IF EDIT-IS-OK
+              IF MNT-ADD-FUNCTION
+                 IF MNTYEARS NOT NUMERIC OR MNTYEARS <= ZERO
+                    SET EDIT-IS-BAD TO TRUE
+                    MOVE 'INVALID INPUT - YEARS'   TO MNTMESSAGE
+                 END-IF
+              END-IF
+           END-IF.
+
+           IF EDIT-IS-OK
+              IF MNT-ADD-FUNCTION
+                 MOVE MNTLOANTYPE TO LOANTYPE
+                 IF NOT LOANTYPE-FIXED-PRIMARY
+                                     AND NOT LOANTYPE-FIXED-INVESTMENT
+                                     AND NOT LOANTYPE-ARM-PRIMARY
+                                     AND NOT LOANTYPE-ARM-INVESTMENT
+                    SET EDIT-IS-BAD TO TRUE
+                    MOVE 'INVALID LOAN/PROP TYPE'   TO MNTMESSAGE
+                 END-IF
+              END-IF
+           END-IF.
+
+       A100-EXIT.
+           EXIT.
+
+       A200-ADD-COMPANY.
+
+           MOVE MNTCOMPANY  TO COMPANY.
+           MOVE MNTPHONE    TO PHONE.
+           MOVE MNTRATE     TO RATE.
+           MOVE MNTLOAN     TO LOAN.
+           MOVE MNTYEARS    TO YEARS.
+           MOVE MNTLOANTYPE TO LOANTYPE.
+
+           EXEC SQL
+               INSERT INTO JKEMORT.MORTGAGE
+                   (COMPANY, PHONE, RATE, LOAN, YEARS, LOANTYPE)
+                   VALUES
+                   (:COMPANY, :PHONE, :RATE, :LOAN, :YEARS, :LOANTYPE)
+           END-EXEC.
+
+           IF SQLCODE = 0
+              MOVE 'COMPANY ADDED'           TO MNTMESSAGE
+           ELSE
+              MOVE 'ADD FAILED'              TO MNTMESSAGE
+              MOVE SQLCODE                   TO MNTRC
+           END-IF.
+
+       A200-EXIT.
+           EXIT.
+
+       A300-CHANGE-COMPANY.
+
+           MOVE MNTCOMPANY TO COMPANY.
+           MOVE MNTPHONE   TO PHONE.
+           MOVE MNTRATE    TO RATE.
+
+           EXEC SQL
+               UPDATE JKEMORT.MORTGAGE
+                   SET PHONE = :PHONE,
+                       RATE  = :RATE
+                   WHERE COMPANY = :COMPANY
+           END-EXEC.
+
+           IF SQLCODE = 0
+              MOVE 'COMPANY CHANGED'         TO MNTMESSAGE
+           ELSE
+              IF SQLCODE = 100
+                 MOVE 'COMPANY NOT FOUND'       TO MNTMESSAGE
+              ELSE
+                 MOVE 'CHANGE FAILED'           TO MNTMESSAGE
+                 MOVE SQLCODE                   TO MNTRC
+              END-IF
+           END-IF.
+
+       A300-EXIT.
+           EXIT.
+
+       A400-DELETE-COMPANY.
+
+           MOVE MNTCOMPANY TO COMPANY.
+
+           EXEC SQL
+               DELETE FROM JKEMORT.MORTGAGE
+                   WHERE COMPANY = :COMPANY
+           END-EXEC.
+
+           IF SQLCODE = 0
+              MOVE 'COMPANY DELETED'         TO MNTMESSAGE
+           ELSE
+              IF SQLCODE = 100
+                 MOVE 'COMPANY NOT FOUND'       TO MNTMESSAGE
+              ELSE
+                 MOVE 'DELETE FAILED'           TO MNTMESSAGE
+                 MOVE SQLCODE                   TO MNTRC
+              END-IF
+           END-IF.
+
+       A400-EXIT.
+           EXIT.
