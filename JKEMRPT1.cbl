@@ -0,0 +1,423 @@
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID.    JKEMRPT1.
+000120 AUTHOR.        D M PELLETIER.
+000130 INSTALLATION.  MORTGAGE SERVICES DIVISION.
+000140 DATE-WRITTEN.  AUGUST 2026.
+000150 DATE-COMPILED.
+000160*****************************************************************
+000170*                                                               *
+000180*   PROGRAM  : JKEMRPT1                                         *
+000190*   PURPOSE  : NIGHTLY BATCH REPORT OF THE FULL JKEMORT.MORTGAGE*
+000200*              RATE BOOK, GROUPED BY LOAN TERM (YEARS) AND      *
+000210*              BANDED BY INTEREST RATE, FOR THE UNDERWRITING    *
+000220*              DESK TO REVIEW EACH MORNING.                     *
+000230*   INPUT    : JKEMORT.MORTGAGE (READ ONLY, ALL ROWS)           *
+000240*   OUTPUT   : MORTRPT  - PRINTED RATE BOOK REPORT              *
+000250*                                                               *
+000260*****************************************************************
+000270*
+000280*  MODIFICATION HISTORY
+000290*  --------------------
+000300*  DATE       BY    DESCRIPTION
+000310*  ---------  ----  ------------------------------------------
+000320*  08/09/26   DMP   ORIGINAL PROGRAM.
+000330*  08/09/26   DMP   CLOSE MORTRPT ON RCURSOR OPEN FAILURE, GUARD
+000340*                   BAND/TERM TOTALS WHEN THE FILE IS EMPTY, AND
+000350*                   ASSIGN THE REPORT FILE AS SEQUENTIAL RATHER
+000360*                   THAN LINE SEQUENTIAL.
+000370*  08/09/26   DMP   CHECK FILE STATUS ON THE MORTRPT OPEN, AND
+000380*                   COUNT THE MID-BAND PAGE-BREAK HEADING LINES
+000390*                   TOWARD WS-LINE-COUNT.
+000400*
+000410 ENVIRONMENT DIVISION.
+000420 CONFIGURATION SECTION.
+000430 SOURCE-COMPUTER.  IBM-370.
+000440 OBJECT-COMPUTER.  IBM-370.
+000450 INPUT-OUTPUT SECTION.
+000460 FILE-CONTROL.
+000470     SELECT MORTRPT   ASSIGN TO MORTRPT
+000480         ORGANIZATION IS SEQUENTIAL
+000490         FILE STATUS IS WS-MORTRPT-STATUS.
+000500
+000510 DATA DIVISION.
+000520 FILE SECTION.
+000530 FD  MORTRPT
+000540     RECORDING MODE IS F.
+000550 01  MORTRPT-RECORD.
+000560     05  MR-CTL                      PIC X(01).
+000570     05  MR-DATA                     PIC X(132).
+000580
+000590 WORKING-STORAGE SECTION.
+000600*
+000610 01  WS-SWITCHES.
+000620     05  WS-EOF-SW                   PIC X(01) VALUE 'N'.
+000630         88  WS-EOF-YES                        VALUE 'Y'.
+000640     05  WS-FIRST-TIME-SW            PIC X(01) VALUE 'Y'.
+000650         88  WS-FIRST-TIME                     VALUE 'Y'.
+000660     05  WS-MORTRPT-STATUS           PIC X(02) VALUE '00'.
+000670         88  WS-MORTRPT-OK                      VALUE '00' '97'.
+000680
+000690 01  WS-COUNTERS.
+000700     05  WS-PAGE-COUNT               PIC S9(4) COMP VALUE ZERO.
+000710     05  WS-LINE-COUNT               PIC S9(4) COMP VALUE ZERO.
+000720     05  WS-LINES-PER-PAGE           PIC S9(4) COMP VALUE 60.
+000730     05  WS-DETAIL-COUNT             PIC S9(7) COMP-3 VALUE ZERO.
+000740     05  WS-BAND-COUNT               PIC S9(7) COMP-3 VALUE ZERO.
+000750     05  WS-TERM-COUNT               PIC S9(7) COMP-3 VALUE ZERO.
+000760
+000770 01  WS-CONTROL-FIELDS.
+000780     05  WS-YEARS-SAVE               PIC S9(4) COMP-3 VALUE ZERO.
+000790     05  WS-BAND-SAVE                PIC X(20)   VALUE SPACES.
+000800     05  WS-BAND-DESC                PIC X(20)   VALUE SPACES.
+000810
+000820     COPY MORTGAGE.
+000830
+000840     EXEC SQL INCLUDE SQLCA END-EXEC.
+000850
+000860*****************************************************************
+000870*  PRINT LINE LAYOUTS                                           *
+000880*****************************************************************
+000890 01  WS-HEADING-1.
+000900     05  FILLER                      PIC X(01) VALUE SPACE.
+000910     05  FILLER                      PIC X(20) VALUE
+000920         'JKEMRPT1'.
+000930     05  FILLER                      PIC X(40) VALUE
+000940         'MORTGAGE RATE BOOK - NIGHTLY RATE SHEET'.
+000950     05  FILLER                      PIC X(10) VALUE
+000960         'PAGE'.
+000970     05  WH1-PAGE                    PIC ZZZ9.
+000980     05  FILLER                      PIC X(58) VALUE SPACES.
+000990
+001000 01  WS-HEADING-2.
+001010     05  FILLER                      PIC X(01) VALUE SPACE.
+001020     05  FILLER                      PIC X(20) VALUE
+001030         'LOAN TERM (YEARS):'.
+001040     05  WH2-YEARS                   PIC ZZZ9.
+001050     05  FILLER                      PIC X(108) VALUE SPACES.
+001060
+001070 01  WS-HEADING-3.
+001080     05  FILLER                      PIC X(01) VALUE SPACE.
+001090     05  FILLER                      PIC X(15) VALUE
+001100         'RATE BAND:'.
+001110     05  WH3-BAND                    PIC X(20).
+001120     05  FILLER                      PIC X(97) VALUE SPACES.
+001130
+001140 01  WS-COLUMN-HEADING.
+001150     05  FILLER                      PIC X(01) VALUE SPACE.
+001160     05  FILLER                      PIC X(25) VALUE
+001170         'COMPANY'.
+001180     05  FILLER                      PIC X(15) VALUE
+001190         'PHONE'.
+001200     05  FILLER                      PIC X(10) VALUE
+001210         'RATE'.
+001220     05  FILLER                      PIC X(15) VALUE
+001230         'LOAN AMOUNT'.
+001240     05  FILLER                      PIC X(10) VALUE
+001250         'YEARS'.
+001260     05  FILLER                      PIC X(57) VALUE SPACES.
+001270
+001280 01  WS-DETAIL-LINE.
+001290     05  FILLER                      PIC X(01) VALUE SPACE.
+001300     05  WD-COMPANY                  PIC X(24).
+001310     05  FILLER                      PIC X(01) VALUE SPACE.
+001320     05  WD-PHONE                    PIC X(13).
+001330     05  FILLER                      PIC X(01) VALUE SPACE.
+001340     05  WD-RATE                     PIC ZZ9.99.
+001350     05  FILLER                      PIC X(03) VALUE SPACES.
+001360     05  WD-LOAN                     PIC ZZZ,ZZZ,ZZ9.99.
+001370     05  FILLER                      PIC X(03) VALUE SPACES.
+001380     05  WD-YEARS                    PIC ZZZ9.
+001390     05  FILLER                      PIC X(63) VALUE SPACES.
+001400
+001410 01  WS-BAND-TOTAL-LINE.
+001420     05  FILLER                      PIC X(01) VALUE SPACE.
+001430     05  FILLER                      PIC X(20) VALUE
+001440         'LENDERS IN BAND:'.
+001450     05  WB-BAND-COUNT               PIC ZZZ,ZZ9.
+001460     05  FILLER                      PIC X(105) VALUE SPACES.
+001470
+001480 01  WS-TERM-TOTAL-LINE.
+001490     05  FILLER                      PIC X(01) VALUE SPACE.
+001500     05  FILLER                      PIC X(20) VALUE
+001510         'LENDERS FOR TERM:'.
+001520     05  WT-TERM-COUNT               PIC ZZZ,ZZ9.
+001530     05  FILLER                      PIC X(105) VALUE SPACES.
+001540
+001550 01  WS-GRAND-TOTAL-LINE.
+001560     05  FILLER                      PIC X(01) VALUE SPACE.
+001570     05  FILLER                      PIC X(23) VALUE
+001580         'TOTAL LENDERS ON FILE:'.
+001590     05  WG-DETAIL-COUNT             PIC ZZZ,ZZ9.
+001600     05  FILLER                      PIC X(102) VALUE SPACES.
+001610
+001620     EXEC SQL
+001630     DECLARE RCURSOR CURSOR FOR
+001640         SELECT COMPANY, PHONE, RATE, LOAN, YEARS
+001650             FROM JKEMORT.MORTGAGE
+001660             ORDER BY YEARS ASC, RATE ASC
+001670     END-EXEC.
+001680
+001690 PROCEDURE DIVISION.
+001700
+001710 0000-MAINLINE.
+001720
+001730     PERFORM 1000-INITIALIZE
+001740         THRU 1000-EXIT.
+001750
+001760     PERFORM 2000-PROCESS-MORTGAGE
+001770         THRU 2000-EXIT
+001780         UNTIL WS-EOF-YES.
+001790
+001800     PERFORM 5000-TERMINATE
+001810         THRU 5000-EXIT.
+001820
+001830     GO TO 9999-EXIT.
+001840
+001850 0000-EXIT.
+001860     EXIT.
+001870
+001880*****************************************************************
+001890*  1000-INITIALIZE - OPEN FILES AND CURSOR, PRIME THE FETCH     *
+001900*****************************************************************
+001910 1000-INITIALIZE.
+001920
+001930     OPEN OUTPUT MORTRPT.
+001940
+001950     IF NOT WS-MORTRPT-OK
+001960         DISPLAY 'JKEMRPT1 - ERROR OPENING MORTRPT STATUS = '
+001970             WS-MORTRPT-STATUS
+001980         GO TO 9999-EXIT
+001990     END-IF.
+002000
+002010     EXEC SQL OPEN RCURSOR END-EXEC.
+002020
+002030     IF SQLCODE NOT = 0
+002040         DISPLAY 'JKEMRPT1 - ERROR OPENING RCURSOR SQLCODE = '
+002050             SQLCODE
+002060         CLOSE MORTRPT
+002070         GO TO 9999-EXIT
+002080     END-IF.
+002090
+002100     PERFORM 2100-FETCH-NEXT
+002110         THRU 2100-EXIT.
+002120
+002130 1000-EXIT.
+002140     EXIT.
+002150
+002160*****************************************************************
+002170*  2000-PROCESS-MORTGAGE - ONE PASS PER ROW ON THE CURSOR       *
+002180*****************************************************************
+002190 2000-PROCESS-MORTGAGE.
+002200
+002210     PERFORM 2200-CHECK-BREAK
+002220         THRU 2200-EXIT.
+002230
+002240     PERFORM 4000-DETERMINE-BAND
+002250         THRU 4000-EXIT.
+002260
+002270     PERFORM 4100-PRINT-DETAIL
+002280         THRU 4100-EXIT.
+002290
+002300     PERFORM 2100-FETCH-NEXT
+002310         THRU 2100-EXIT.
+002320
+002330 2000-EXIT.
+002340     EXIT.
+002350
+002360*****************************************************************
+002370*  2100-FETCH-NEXT - FETCH ONE ROW, SET EOF SWITCH AT END       *
+002380*****************************************************************
+002390 2100-FETCH-NEXT.
+002400
+002410     EXEC SQL FETCH RCURSOR
+002420          INTO :COMPANY,
+002430               :PHONE,
+002440               :RATE,
+002450               :LOAN,
+002460               :YEARS
+002470     END-EXEC.
+002480
+002490     IF SQLCODE = 100
+002500         MOVE 'Y' TO WS-EOF-SW
+002510     ELSE
+002520         IF SQLCODE NOT = 0
+002530             DISPLAY 'JKEMRPT1 - ERROR ON FETCH SQLCODE = '
+002540                 SQLCODE
+002550             MOVE 'Y' TO WS-EOF-SW
+002560         END-IF
+002570     END-IF.
+002580
+002590 2100-EXIT.
+002600     EXIT.
+002610
+002620*****************************************************************
+002630*  2200-CHECK-BREAK - PRINT A NEW YEARS HEADING WHEN THE TERM   *
+002640*  CHANGES, ROLL THE TERM TOTAL FORWARD FIRST                   *
+002650*****************************************************************
+002660 2200-CHECK-BREAK.
+002670
+002680     IF WS-FIRST-TIME
+002690         MOVE 'N' TO WS-FIRST-TIME-SW
+002700         MOVE YEARS TO WS-YEARS-SAVE
+002710         PERFORM 3000-PRINT-HEADINGS
+002720             THRU 3000-EXIT
+002730     ELSE
+002740         IF YEARS NOT = WS-YEARS-SAVE
+002750             PERFORM 4200-PRINT-BAND-TOTAL
+002760                 THRU 4200-EXIT
+002770             PERFORM 4300-PRINT-TERM-TOTAL
+002780                 THRU 4300-EXIT
+002790             MOVE YEARS TO WS-YEARS-SAVE
+002800             MOVE SPACES TO WS-BAND-SAVE
+002810             MOVE ZERO TO WS-TERM-COUNT
+002820             PERFORM 3000-PRINT-HEADINGS
+002830                 THRU 3000-EXIT
+002840         END-IF
+002850     END-IF.
+002860
+002870 2200-EXIT.
+002880     EXIT.
+002890
+002900*****************************************************************
+002910*  3000-PRINT-HEADINGS - NEW PAGE, REPORT AND COLUMN HEADINGS   *
+002920*****************************************************************
+002930 3000-PRINT-HEADINGS.
+002940
+002950     ADD 1 TO WS-PAGE-COUNT.
+002960     MOVE WS-PAGE-COUNT TO WH1-PAGE.
+002970     MOVE WS-YEARS-SAVE TO WH2-YEARS.
+002980
+002990     WRITE MORTRPT-RECORD FROM WS-HEADING-1
+003000         AFTER ADVANCING PAGE.
+003010     WRITE MORTRPT-RECORD FROM WS-HEADING-2
+003020         AFTER ADVANCING 2 LINES.
+003030     WRITE MORTRPT-RECORD FROM WS-COLUMN-HEADING
+003040         AFTER ADVANCING 2 LINES.
+003050
+003060     MOVE 5 TO WS-LINE-COUNT.
+003070
+003080 3000-EXIT.
+003090     EXIT.
+003100
+003110*****************************************************************
+003120*  4000-DETERMINE-BAND - CLASSIFY RATE INTO A DISPLAY BAND AND  *
+003130*  PRINT A NEW BAND SUB-HEADING WHEN THE BAND CHANGES           *
+003140*****************************************************************
+003150 4000-DETERMINE-BAND.
+003160
+003170     EVALUATE TRUE
+003180         WHEN RATE < 4.00
+003190             MOVE 'UNDER 4.00'      TO WS-BAND-DESC
+003200         WHEN RATE < 6.00
+003210             MOVE '4.00 - 5.99'     TO WS-BAND-DESC
+003220         WHEN RATE < 8.00
+003230             MOVE '6.00 - 7.99'     TO WS-BAND-DESC
+003240         WHEN OTHER
+003250             MOVE '8.00 AND OVER'   TO WS-BAND-DESC
+003260     END-EVALUATE.
+003270
+003280     IF WS-BAND-DESC NOT = WS-BAND-SAVE
+003290         IF WS-BAND-SAVE NOT = SPACES
+003300             PERFORM 4200-PRINT-BAND-TOTAL
+003310                 THRU 4200-EXIT
+003320         END-IF
+003330         MOVE WS-BAND-DESC TO WS-BAND-SAVE
+003340         MOVE ZERO TO WS-BAND-COUNT
+003350         MOVE WS-BAND-DESC TO WH3-BAND
+003360         WRITE MORTRPT-RECORD FROM WS-HEADING-3
+003370             AFTER ADVANCING 2 LINES
+003380         ADD 2 TO WS-LINE-COUNT
+003390     END-IF.
+003400
+003410 4000-EXIT.
+003420     EXIT.
+003430
+003440*****************************************************************
+003450*  4100-PRINT-DETAIL - ONE DETAIL LINE PER LENDER ROW           *
+003460*****************************************************************
+003470 4100-PRINT-DETAIL.
+003480
+003490     MOVE COMPANY TO WD-COMPANY.
+003500     MOVE PHONE   TO WD-PHONE.
+003510     MOVE RATE    TO WD-RATE.
+003520     MOVE LOAN    TO WD-LOAN.
+003530     MOVE YEARS   TO WD-YEARS.
+003540
+003550     WRITE MORTRPT-RECORD FROM WS-DETAIL-LINE
+003560         AFTER ADVANCING 1 LINE.
+003570
+003580     ADD 1 TO WS-LINE-COUNT.
+003590     ADD 1 TO WS-BAND-COUNT.
+003600     ADD 1 TO WS-TERM-COUNT.
+003610     ADD 1 TO WS-DETAIL-COUNT.
+003620
+003630     IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+003640         PERFORM 3000-PRINT-HEADINGS
+003650             THRU 3000-EXIT
+003660         MOVE SPACES TO WH3-BAND
+003670         MOVE WS-BAND-SAVE TO WH3-BAND
+003680         WRITE MORTRPT-RECORD FROM WS-HEADING-3
+003690             AFTER ADVANCING 2 LINES
+003700         ADD 2 TO WS-LINE-COUNT
+003710     END-IF.
+003720
+003730 4100-EXIT.
+003740     EXIT.
+003750
+003760*****************************************************************
+003770*  4200-PRINT-BAND-TOTAL - SUBTOTAL LINE FOR THE RATE BAND      *
+003780*****************************************************************
+003790 4200-PRINT-BAND-TOTAL.
+003800
+003810     MOVE WS-BAND-COUNT TO WB-BAND-COUNT.
+003820     WRITE MORTRPT-RECORD FROM WS-BAND-TOTAL-LINE
+003830         AFTER ADVANCING 2 LINES.
+003840     ADD 2 TO WS-LINE-COUNT.
+003850
+003860 4200-EXIT.
+003870     EXIT.
+003880
+003890*****************************************************************
+003900*  4300-PRINT-TERM-TOTAL - SUBTOTAL LINE FOR THE LOAN TERM      *
+003910*****************************************************************
+003920 4300-PRINT-TERM-TOTAL.
+003930
+003940     MOVE WS-TERM-COUNT TO WT-TERM-COUNT.
+003950     WRITE MORTRPT-RECORD FROM WS-TERM-TOTAL-LINE
+003960         AFTER ADVANCING 2 LINES.
+003970     ADD 2 TO WS-LINE-COUNT.
+003980
+003990 4300-EXIT.
+004000     EXIT.
+004010
+004020*****************************************************************
+004030*  5000-TERMINATE - FINAL TOTALS, CLOSE CURSOR AND FILE         *
+004040*****************************************************************
+004050 5000-TERMINATE.
+004060
+004070     IF WS-FIRST-TIME
+004080         MOVE SPACES TO MORTRPT-RECORD
+004090         MOVE 'NO MORTGAGE ROWS FOUND ON JKEMORT.MORTGAGE'
+004100                                         TO MR-DATA
+004110         WRITE MORTRPT-RECORD
+004120             AFTER ADVANCING PAGE
+004130     ELSE
+004140         PERFORM 4200-PRINT-BAND-TOTAL
+004150             THRU 4200-EXIT
+004160         PERFORM 4300-PRINT-TERM-TOTAL
+004170             THRU 4300-EXIT
+004180
+004190         MOVE WS-DETAIL-COUNT TO WG-DETAIL-COUNT
+004200         WRITE MORTRPT-RECORD FROM WS-GRAND-TOTAL-LINE
+004210             AFTER ADVANCING 3 LINES
+004220     END-IF.
+004230
+004240     EXEC SQL CLOSE RCURSOR END-EXEC.
+004250
+004260     CLOSE MORTRPT.
+004270
+004280 5000-EXIT.
+004290     EXIT.
+004300
+004310 9999-EXIT.
+004320     STOP RUN.
