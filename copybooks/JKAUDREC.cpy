@@ -0,0 +1,18 @@
+      *****************************************************************
+      * JKAUDREC.CPY
+      * AUDIT RECORD WRITTEN TO THE JKAUDIT TRANSIENT DATA QUEUE ONE
+      * TIME PER RATE INQUIRY, FOR COMPLIANCE/USAGE REPORTING.
+      *****************************************************************
+       01 AUDIT-RECORD.
+           05 AUD-TRMID                   PIC X(04).
+           05 AUD-TRANID                  PIC X(04).
+           05 AUD-USERID                  PIC X(08).
+           05 AUD-DATE                    PIC S9(7)      COMP-3.
+           05 AUD-TIME                    PIC S9(7)      COMP-3.
+           05 AUD-INPUTLOAN               PIC S9(9)V99   COMP-3.
+           05 AUD-INPUTYEARS              PIC S9(4)      COMP-3.
+           05 AUD-INPUTRATE               PIC S9(2)V9(3) COMP-3.
+           05 AUD-INPUTLOANTYPE           PIC X(02).
+           05 AUD-HIT-COUNT               PIC S9(4)      COMP-3.
+           05 AUD-SQLCODE                 PIC S9(9)      COMP-3.
+           05 AUD-SQLMESSAGE              PIC X(24).
