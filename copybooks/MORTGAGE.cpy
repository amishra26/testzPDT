@@ -0,0 +1,17 @@
+      *****************************************************************
+      * MORTGAGE.CPY
+      * HOST VARIABLE LAYOUT FOR JKEMORT.MORTGAGE
+      * ONE ELEMENTARY ITEM PER COLUMN, USED UNQUALIFIED AS SQL HOST
+      * VARIABLES ON FETCH/SELECT/INSERT/UPDATE AGAINST THE TABLE.
+      *****************************************************************
+       01 MORTGAGE-RECORD.
+           05 COMPANY                     PIC X(24).
+           05 PHONE                       PIC X(13).
+           05 RATE                        PIC S9(3)V9(3) COMP-3.
+           05 LOAN                        PIC S9(9)V99   COMP-3.
+           05 YEARS                       PIC S9(4)      COMP-3.
+           05 LOANTYPE                    PIC X(02).
+              88 LOANTYPE-FIXED-PRIMARY           VALUE 'FP'.
+              88 LOANTYPE-FIXED-INVESTMENT        VALUE 'FI'.
+              88 LOANTYPE-ARM-PRIMARY             VALUE 'AP'.
+              88 LOANTYPE-ARM-INVESTMENT          VALUE 'AI'.
