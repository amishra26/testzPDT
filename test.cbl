@@ -9,8 +9,20 @@
       *
        01 INTERNAL-PROGRAM-VARIABLES.
            05 DISP-COUNT                      PIC S9(4) COMP.
+           05 DISP-SKIP-COUNT                 PIC S9(4) COMP.
+           05 ENTRY-RESUME-COUNT              PIC S9(4) COMP.
            05 MAX-LOOP                        PIC S9(4) COMP
                                               VALUE IS 8.
+           05 EDIT-SW                         PIC X(01).
+              88 EDIT-IS-OK                          VALUE 'Y'.
+              88 EDIT-IS-BAD                         VALUE 'N'.
+           05 PMT-NUM-PAYMENTS                PIC S9(4)      COMP.
+           05 PMT-MONTHLY-RATE                PIC S9V9(6)    COMP-3.
+           05 PMT-BASE-FACTOR                 PIC S9V9(6)    COMP-3.
+           05 PMT-GROWTH-FACTOR               PIC S9(4)V9(10) COMP-3.
+           05 PMT-AMOUNT                      PIC S9(7)V99   COMP-3.
+
+           COPY JKAUDREC.
 
            COPY MORTGAGE.
 
@@ -21,22 +33,32 @@
               10 INPUTLOAN                 PIC S9(9)V99 COMP-3.
               10 INPUTYEARS                PIC S9(4)    COMP-3.
               10 INPUTRATE                 PIC S9(2)V9(3) COMP-3.
+              10 INPUTLOANTYPE             PIC X(02).
+           05 SQLCONTROL.
+              10 SQLMORE-INDICATOR         PIC X(01).
+                 88 SQL-MORE-YES                VALUE 'Y'.
+                 88 SQL-MORE-NO                 VALUE 'N'.
+              10 SQLRESUME-COUNT           PIC S9(4) COMP.
            05 SQLOUTPUT OCCURS 8 TIMES.
               10 SQLCOMPANY                PIC X(24).
               10 SQLPHONE                  PIC X(13).
-              10 SQLRATE                   PIC S9(3)V9(2) USAGE COMP-3.
+              10 SQLRATE                   PIC S9(3)V9(3) USAGE COMP-3.
               10 SQLLOAN                   PIC X(12).
-              10 SQLYEARS                  PIC X(2).
+              10 SQLYEARS                  PIC X(4).
+              10 SQLLOANTYPE               PIC X(02).
+              10 SQLPAYMENT                PIC S9(7)V99 USAGE COMP-3.
            05 SQLMESSAGE                   PIC X(24).
            05 SQLRC                        PIC X(12).
 
            EXEC SQL
            DECLARE ICURSOR CURSOR FOR
-               SELECT COMPANY, PHONE, RATE, LOAN, YEARS
+               SELECT COMPANY, PHONE, RATE, LOAN, YEARS, LOANTYPE
                    FROM JKEMORT.MORTGAGE
                    WHERE LOAN >= :INPUTLOAN AND
                          RATE <= :INPUTRATE AND
-                         YEARS = :INPUTYEARS
+                         YEARS = :INPUTYEARS AND
+                         LOANTYPE = :INPUTLOANTYPE
+                   ORDER BY RATE ASC, COMPANY ASC
            END-EXEC.
 
        LINKAGE SECTION.
@@ -45,12 +67,18 @@
               10 DFHINPUTLOAN              PIC S9(9)V99 COMP-3.
               10 DFHINPUTYEARS             PIC S9(4)    COMP-3.
               10 DFGINPUTRATE              PIC S9(2)V9(3) COMP-3.
+              10 DFHINPUTLOANTYPE          PIC X(02).
+           05 DFHCONTROL.
+              10 DFHMORE-INDICATOR         PIC X(01).
+              10 DFHRESUME-COUNT           PIC S9(4) COMP.
            05 DFHOUTPUT OCCURS 8 TIMES.
               10 DFHSQLCOMPANY             PIC X(24).
               10 DFHSQLPHONE               PIC X(13).
-              10 DFHSQLRATE                PIC S9(3)V9(2) USAGE COMP-3.
+              10 DFHSQLRATE                PIC S9(3)V9(3) USAGE COMP-3.
               10 DFHSQLLOAN                PIC X(12).
-              10 DFHSQLYEARS               PIC X(2).
+              10 DFHSQLYEARS               PIC X(4).
+              10 DFHSQLLOANTYPE            PIC X(02).
+              10 DFHSQLPAYMENT             PIC S9(7)V99 USAGE COMP-3.
            05 DFHSQLMESSAGE                PIC X(24).
            05 DFHSQLRC                     PIC X(12).
 
@@ -58,36 +86,217 @@
 
            INITIALIZE SQLCOMMAREA.
            INITIALIZE DISP-COUNT.
+           INITIALIZE DISP-SKIP-COUNT.
 
            MOVE LOW-VALUES TO SQLCOMMAREA.
 
            IF EIBCALEN = LENGTH OF DFHCOMMAREA
                MOVE DFHCOMMAREA TO SQLCOMMAREA
            ELSE
-               EXEC CICS RETURN
-                   END-EXEC
+      * TRUNCATED OR MISSING COMMAREA - TELL THE CALLING MAP WHY
+      * INSTEAD OF JUST RETURNING BLANK
+               MOVE 'COMMAREA LENGTH ERROR'  TO SQLMESSAGE
+               MOVE SQLCOMMAREA TO DFHCOMMAREA
+               EXEC CICS RETURN END-EXEC
            END-IF.
 
+      * REMEMBER WHETHER THIS INVOCATION CAME IN WITH A RESUME POINT
+      * ALREADY SET (A RE-DRIVE PAGING THROUGH A PRIOR SEARCH'S
+      * RESULTS) BEFORE ANY OF THE LOGIC BELOW HAS A CHANCE TO CHANGE
+      * SQLRESUME-COUNT - THE AUDIT WRITE LATER ONLY FIRES WHEN THIS
+      * WAS ZERO, SO PAGING THROUGH ONE INQUIRY'S RESULTS DOES NOT
+      * LOG ONE AUDIT ROW PER PAGE.
+           MOVE SQLRESUME-COUNT TO ENTRY-RESUME-COUNT.
+
            MOVE 1 TO DISP-COUNT
 
-           EXEC SQL OPEN ICURSOR END-EXEC.
+           PERFORM A100-EDIT-INPUT
+                THRU A100-EXIT.
 
-           IF SQLCODE = 0
-              PERFORM A150-PROCESS-FILE
-                   UNTIL SQLCODE NOT = 0
-                   OR DISP-COUNT > MAX-LOOP
+           IF EDIT-IS-BAD
+      * SQLCODE IS NOT SET BY DB2 ON THIS PATH SINCE ICURSOR IS NEVER
+      * OPENED - MOVE A SENTINEL DB2 NEVER ASSIGNS SO THE AUDIT TRAIL
+      * CAN TELL A REJECTED INQUIRY APART FROM A GENUINE ZERO-HIT
+      * SEARCH (SQLCODE 100).
+                MOVE 9999                     TO SQLCODE
+                SET SQL-MORE-NO               TO TRUE
+                MOVE ZERO                     TO SQLRESUME-COUNT
            ELSE
-                MOVE 'ERROR WITH START'      TO SQLMESSAGE
-                MOVE SQLCODE                 TO SQLRC
+              EXEC SQL OPEN ICURSOR END-EXEC
+
+              IF SQLCODE = 0
+                 IF SQLRESUME-COUNT > 0
+                    PERFORM A130-SKIP-FETCHED
+                         UNTIL SQLCODE NOT = 0
+                         OR DISP-SKIP-COUNT >= SQLRESUME-COUNT
+                 END-IF
+
+                 IF SQLCODE = 0
+                    PERFORM A150-PROCESS-FILE
+                         UNTIL SQLCODE NOT = 0
+                         OR DISP-COUNT > MAX-LOOP
+                 END-IF
+
+                 IF SQLCODE = 0
+      * ALL MAX-LOOP SLOTS WERE FILLED - A SUCCESSFUL LAST FETCH ONLY
+      * PROVES ROW MAX-LOOP EXISTS, NOT ROW MAX-LOOP + 1, SO PEEK ONE
+      * ROW AHEAD BEFORE DECIDING MORE.
+                    PERFORM A140-PEEK-NEXT
+                         THRU A140-EXIT
+                 END-IF
+
+                 IF SQLCODE = 0
+      * CURSOR STILL HAS ROWS - REMEMBER HOW MANY WE HAVE GIVEN OUT
+      * SO FAR SO THE NEXT RE-DRIVE CAN SKIP PAST THEM
+                    SET SQL-MORE-YES              TO TRUE
+                    COMPUTE SQLRESUME-COUNT =
+                          SQLRESUME-COUNT + DISP-COUNT - 1
+                 ELSE
+                    SET SQL-MORE-NO               TO TRUE
+                    MOVE ZERO                     TO SQLRESUME-COUNT
+                 END-IF
+              ELSE
+                 MOVE 'ERROR WITH START'      TO SQLMESSAGE
+                 MOVE SQLCODE                 TO SQLRC
+                 SET SQL-MORE-NO               TO TRUE
+                 MOVE ZERO                     TO SQLRESUME-COUNT
+              END-IF
+
+              EXEC SQL CLOSE ICURSOR END-EXEC
            END-IF
            .
 
-           EXEC SQL CLOSE ICURSOR END-EXEC.
+      * ONE AUDIT ROW PER INQUIRY, NOT PER SCREEN - A RE-DRIVE THAT IS
+      * ONLY PAGING THROUGH AN EARLIER SEARCH'S RESULTS CAME IN WITH
+      * ENTRY-RESUME-COUNT NOT ZERO AND IS SKIPPED HERE.
+           IF ENTRY-RESUME-COUNT = 0
+              PERFORM A160-WRITE-AUDIT
+                   THRU A160-EXIT
+           END-IF.
 
            MOVE SQLCOMMAREA TO DFHCOMMAREA.
 
            EXEC CICS RETURN END-EXEC.
 
+       A100-EDIT-INPUT.
+
+      * VALIDATE THE SEARCH CRITERIA BEFORE WE EVER OPEN ICURSOR SO A
+      * BAD INPUT FIELD CANNOT MASQUERADE AS A REAL "NO LENDERS
+      * MATCH" (SQLCODE 100) RESULT.
+           SET EDIT-IS-OK TO TRUE.
+
+           IF INPUTLOAN NOT NUMERIC
+                                  OR INPUTLOAN <= ZERO
+              SET EDIT-IS-BAD TO TRUE
+              MOVE 'INVALID INPUT - LOAN'    TO SQLMESSAGE
+           END-IF.
+
+           IF EDIT-IS-OK
+              IF INPUTYEARS NOT NUMERIC
+                                  OR INPUTYEARS <= ZERO
+                 SET EDIT-IS-BAD TO TRUE
+                 MOVE 'INVALID INPUT - YEARS'   TO SQLMESSAGE
+              END-IF
+           END-IF.
+
+           IF EDIT-IS-OK
+              IF INPUTRATE NOT NUMERIC
+                                  OR INPUTRATE <= ZERO
+                 SET EDIT-IS-BAD TO TRUE
+                 MOVE 'INVALID INPUT - RATE'    TO SQLMESSAGE
+              END-IF
+           END-IF.
+
+           IF EDIT-IS-OK
+              MOVE INPUTLOANTYPE TO LOANTYPE
+              IF NOT LOANTYPE-FIXED-PRIMARY
+                                  AND NOT LOANTYPE-FIXED-INVESTMENT
+                                  AND NOT LOANTYPE-ARM-PRIMARY
+                                  AND NOT LOANTYPE-ARM-INVESTMENT
+                 SET EDIT-IS-BAD TO TRUE
+                 MOVE 'INVALID INPUT - LNTYPE'  TO SQLMESSAGE
+              END-IF
+           END-IF.
+
+       A100-EXIT.
+           EXIT.
+
+      * RECORD ONE AUDIT ROW PER INQUIRY - INPUT CRITERIA, HITS
+      * RETURNED AND THE OUTCOME - SO USAGE AND ZERO-HIT SEARCHES
+      * CAN BE REPORTED ON WITHOUT GUESSING.
+       A160-WRITE-AUDIT.
+
+           MOVE EIBTRMID                TO AUD-TRMID.
+           MOVE EIBTRNID                TO AUD-TRANID.
+           MOVE EIBUSERID               TO AUD-USERID.
+           MOVE EIBDATE                 TO AUD-DATE.
+           MOVE EIBTIME                 TO AUD-TIME.
+           MOVE INPUTLOAN               TO AUD-INPUTLOAN.
+           MOVE INPUTYEARS              TO AUD-INPUTYEARS.
+           MOVE INPUTRATE               TO AUD-INPUTRATE.
+           MOVE INPUTLOANTYPE           TO AUD-INPUTLOANTYPE.
+           COMPUTE AUD-HIT-COUNT = DISP-COUNT - 1.
+           MOVE SQLCODE                 TO AUD-SQLCODE.
+           MOVE SQLMESSAGE              TO AUD-SQLMESSAGE.
+
+           EXEC CICS WRITEQ TD
+               QUEUE('AUDT')
+               FROM(AUDIT-RECORD)
+               LENGTH(LENGTH OF AUDIT-RECORD)
+               END-EXEC.
+
+       A160-EXIT.
+           EXIT.
+
+       A130-SKIP-FETCHED.
+
+      * DISCARD ROWS ALREADY RETURNED TO THE OPERATOR ON AN EARLIER
+      * RE-DRIVE OF THIS TRANSACTION, SO ICURSOR RESUMES WHERE THE
+      * LAST CALL LEFT OFF INSTEAD OF SHOWING THE SAME 8 ROWS AGAIN.
+           EXEC SQL FETCH ICURSOR
+                INTO :COMPANY,
+                     :PHONE,
+                     :RATE,
+                     :LOAN,
+                     :YEARS,
+                     :LOANTYPE
+           END-EXEC.
+
+           IF SQLCODE = 0
+              ADD 1 TO DISP-SKIP-COUNT
+           ELSE
+              IF SQLCODE NOT = 0 AND SQLCODE NOT = 100
+                 MOVE 'ERROR WITH CURSOR READ' TO SQLMESSAGE
+                 MOVE SQLCODE                  TO SQLRC
+              END-IF
+           END-IF
+           .
+
+      * FETCH ONE ROW PAST THE MAX-LOOP ROWS ALREADY DISPLAYED, PURELY
+      * TO CONFIRM WHETHER ANOTHER ROW REALLY EXISTS BEFORE SETTING
+      * THE MORE INDICATOR. THE ROW ITSELF IS DISCARDED HERE - ICURSOR
+      * IS CLOSED BELOW AND REOPENED FROM SCRATCH ON THE NEXT
+      * RE-DRIVE, SO THIS SAME ROW IS FETCHED AND SHOWN THEN.
+       A140-PEEK-NEXT.
+
+           EXEC SQL FETCH ICURSOR
+                INTO :COMPANY,
+                     :PHONE,
+                     :RATE,
+                     :LOAN,
+                     :YEARS,
+                     :LOANTYPE
+           END-EXEC.
+
+           IF SQLCODE NOT = 0 AND SQLCODE NOT = 100
+              MOVE 'ERROR WITH CURSOR READ' TO SQLMESSAGE
+              MOVE SQLCODE                  TO SQLRC
+           END-IF
+           .
+
+       A140-EXIT.
+           EXIT.
+
        A150-PROCESS-FILE.
 
            EXEC SQL FETCH ICURSOR
@@ -95,7 +304,8 @@
                      :PHONE,
                      :RATE,
                      :LOAN,
-                     :YEARS
+                     :YEARS,
+                     :LOANTYPE
            END-EXEC.
 
 
@@ -110,6 +320,12 @@
                  MOVE RATE TO SQLRATE(DISP-COUNT)
       * Move LOAN COMPANY LOAN TERM to output map
                  MOVE YEARS TO SQLYEARS(DISP-COUNT)
+      * Move LOAN COMPANY LOAN/PROPERTY TYPE to output map
+                 MOVE LOANTYPE TO SQLLOANTYPE(DISP-COUNT)
+
+                 PERFORM A155-COMPUTE-PAYMENT
+                      THRU A155-EXIT
+                 MOVE PMT-AMOUNT TO SQLPAYMENT(DISP-COUNT)
 
                  ADD 1 TO DISP-COUNT
 
@@ -122,3 +338,27 @@
 
            END-IF
            .
+
+      * STANDARD FIXED-RATE AMORTIZATION - LEVEL MONTHLY PAYMENT ON
+      * LOAN AT RATE OVER YEARS, SO THE OPERATOR CAN COMPARE LENDERS
+      * BY REAL MONTHLY COST INSTEAD OF JUST THE QUOTED RATE.
+       A155-COMPUTE-PAYMENT.
+
+           COMPUTE PMT-NUM-PAYMENTS = YEARS * 12.
+           COMPUTE PMT-MONTHLY-RATE = RATE / 1200.
+
+           IF PMT-MONTHLY-RATE = ZERO
+              COMPUTE PMT-AMOUNT ROUNDED =
+                    LOAN / PMT-NUM-PAYMENTS
+           ELSE
+              COMPUTE PMT-BASE-FACTOR = 1 + PMT-MONTHLY-RATE
+              COMPUTE PMT-GROWTH-FACTOR =
+                    PMT-BASE-FACTOR ** PMT-NUM-PAYMENTS
+              COMPUTE PMT-AMOUNT ROUNDED =
+                    LOAN * PMT-MONTHLY-RATE * PMT-GROWTH-FACTOR
+                    / (PMT-GROWTH-FACTOR - 1)
+           END-IF
+           .
+
+       A155-EXIT.
+           EXIT.
